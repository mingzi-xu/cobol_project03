@@ -3,6 +3,26 @@
       * Date: DEC.5.2023
       * Purpose: project 03
       * Tectonics: cobc
+      * Modification History:
+      *   AUG.9.2026 - Failed WRITEs (including duplicate STUDENT-NUMBER
+      *                rejects) are now logged to an exceptions file with
+      *                STATUS-FILED, and a read-vs-written count is
+      *                displayed at STOP RUN instead of failing silently.
+      *   AUG.9.2026 - The load now checkpoints its written-record count
+      *                periodically so a rerun after a failure can skip
+      *                re-loading records already written instead of
+      *                starting the whole file over.
+      *   AUG.9.2026 - The restart skip test now compares against the
+      *                checkpointed READ position instead of the
+      *                written count, so a rejected WRITE (duplicate
+      *                STUDENT-NUMBER) no longer throws the two counts
+      *                out of step and re-flags an already-loaded
+      *                record as a duplicate on the next restart.
+      *   AUG.9.2026 - EXCEPTION-RECORD moved out of the FD and into
+      *                WORKING-STORAGE (MOVEd into a flat, VALUE-clause
+      *                -free FD record before WRITE) -- a VALUE clause
+      *                on an elementary item inside a LINE SEQUENTIAL
+      *                FD record aborts the WRITE on this runtime.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. project03.
@@ -21,6 +41,15 @@
              ALTERNATE key IS STUDENT-NAME-INDEXED WITH DUPLICATES
              FILE STATUS IS STATUS-FILED.
 
+           SELECT EXCEPTION-FILE
+             ASSIGN TO "..\LOAD_EXCEPTIONS.txt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+             ASSIGN TO "..\LOAD_CHECKPOINT.txt"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CKPT-STATUS-FILED.
+
        DATA DIVISION.
        FILE SECTION.
       ****************************
@@ -52,40 +81,167 @@
              03 COURSE-CODE-INDEXED       PIC X(7).
              03 COURSE-AVERAGE-INDEXED    PIC 9(3).
 
+      ****************************
+      *    LOAD EXCEPTIONS LOG   *
+      ****************************
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-LINE                  PIC X(42).
+
+      ****************************
+      *  RESTART CHECKPOINT FILE *
+      ****************************
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           02 CKPT-READ-COUNT             PIC 9(6).
+           02 CKPT-WRITTEN-COUNT          PIC 9(6).
+
        WORKING-STORAGE SECTION.
+      ****************************
+      *   LOAD EXCEPTION RECORD  *
+      ****************************
+       01 EXCEPTION-RECORD.
+           02 EXC-STUDENT-NUMBER          PIC 9(6).
+           02 FILLER                      PIC X(2) VALUE SPACES.
+           02 EXC-STATUS-FILED            PIC X(2).
+           02 FILLER                      PIC X(2) VALUE SPACES.
+           02 EXC-REASON                  PIC X(30).
+
        01 STATUS-FILED                    PIC X(2).
+       01 CKPT-STATUS-FILED                PIC X(2).
        01 EOF-FLAG                        PIC X(1) VALUE "N".
+       01 WS-READ-COUNT                   PIC 9(6) VALUE 0.
+       01 WS-WRITTEN-COUNT                PIC 9(6) VALUE 0.
+       01 WS-CHECKPOINT-COUNT             PIC 9(6) VALUE 0.
+       01 WS-CHECKPOINT-WRITTEN-COUNT     PIC 9(6) VALUE 0.
+
+      * how often (in records read) the load checkpoints its
+      * progress -- lower this if a restart should never lose more
+      * than a few records' worth of work.
+       01 WS-CHECKPOINT-INTERVAL          PIC 9(4) VALUE 100.
+       01 WS-CKPT-QUOTIENT                PIC 9(6).
+       01 WS-CKPT-REMAINDER               PIC 9(4).
+
        01 WS-FIELDS.
          05 WS-COURSE-SUB                 PIC 9(2) VALUE 0.
 
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
-       OPEN INPUT STUDENT-INPUT-FILE
-         OUTPUT INDEXED-STUDENT-FILE.
+       PERFORM 600-READ-CHECKPOINT.
+       PERFORM 610-OPEN-FILES.
 
        PERFORM UNTIL EOF-FLAG = 'Y'
         READ STUDENT-INPUT-FILE
             AT END
                 MOVE'Y' TO  EOF-FLAG
             NOT AT END
-                MOVE STUDENT-NUMBER TO STUDENT-NUMBER-INDEXED
-                MOVE TUITION-OWED TO TUITION-OWED-INDEXED
-                MOVE STUDENT-NAME TO STUDENT-NAME-INDEXED
-                MOVE PROGRAM-OF-STUDY TO PROGRAM-OF-STUDY-INDEXED
-                PERFORM VARYING WS-COURSE-SUB
-                     FROM 1 BY 1 UNTIL WS-COURSE-SUB > 5
-                    MOVE COURSE-CODE(WS-COURSE-SUB)
-                     TO COURSE-CODE-INDEXED(WS-COURSE-SUB)
-                    MOVE COURSE-AVERAGE(WS-COURSE-SUB)
-                     TO COURSE-AVERAGE-INDEXED(WS-COURSE-SUB)
-                END-PERFORM
-                WRITE STUDENT-FILE-INDEXED
+                ADD 1 TO WS-READ-COUNT
+                IF WS-READ-COUNT > WS-CHECKPOINT-COUNT
+                    PERFORM 620-LOAD-RECORD
+                END-IF
         END-READ
        END-PERFORM.
 
        CLOSE STUDENT-INPUT-FILE.
        CLOSE   INDEXED-STUDENT-FILE.
+       CLOSE EXCEPTION-FILE.
+       PERFORM 640-CLEAR-CHECKPOINT.
+
+       DISPLAY "STUDENT RECORDS READ:    " WS-READ-COUNT.
+       DISPLAY "STUDENT RECORDS WRITTEN: " WS-WRITTEN-COUNT.
 
        STOP RUN.
+
+      * pick up the read/written counts left by a prior, interrupted
+      * run -- zero if this is a fresh load or no checkpoint exists
+       600-READ-CHECKPOINT.
+           MOVE 0 TO WS-CHECKPOINT-COUNT.
+           MOVE 0 TO WS-CHECKPOINT-WRITTEN-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS-FILED = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-READ-COUNT TO WS-CHECKPOINT-COUNT
+                       MOVE CKPT-WRITTEN-COUNT
+                         TO WS-CHECKPOINT-WRITTEN-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * open the indexed file I-O (not OUTPUT) when resuming, so the
+      * records already loaded by the prior run are not wiped out
+       610-OPEN-FILES.
+           IF WS-CHECKPOINT-COUNT > 0
+               OPEN INPUT STUDENT-INPUT-FILE
+               OPEN I-O INDEXED-STUDENT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               MOVE WS-CHECKPOINT-WRITTEN-COUNT TO WS-WRITTEN-COUNT
+               DISPLAY "RESUMING LOAD -- SKIPPING FIRST "
+                   WS-CHECKPOINT-COUNT " ALREADY-READ RECORDS"
+           ELSE
+               OPEN INPUT STUDENT-INPUT-FILE
+               OPEN OUTPUT INDEXED-STUDENT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+
+      * load one record not already covered by the checkpoint
+       620-LOAD-RECORD.
+           MOVE STUDENT-NUMBER TO STUDENT-NUMBER-INDEXED.
+           MOVE TUITION-OWED TO TUITION-OWED-INDEXED.
+           MOVE STUDENT-NAME TO STUDENT-NAME-INDEXED.
+           MOVE PROGRAM-OF-STUDY TO PROGRAM-OF-STUDY-INDEXED.
+           PERFORM VARYING WS-COURSE-SUB
+                FROM 1 BY 1 UNTIL WS-COURSE-SUB > 5
+               MOVE COURSE-CODE(WS-COURSE-SUB)
+                TO COURSE-CODE-INDEXED(WS-COURSE-SUB)
+               MOVE COURSE-AVERAGE(WS-COURSE-SUB)
+                TO COURSE-AVERAGE-INDEXED(WS-COURSE-SUB)
+           END-PERFORM.
+           WRITE STUDENT-FILE-INDEXED.
+           IF STATUS-FILED = '00'
+               ADD 1 TO WS-WRITTEN-COUNT
+           ELSE
+               PERFORM 800-LOG-EXCEPTION
+           END-IF.
+           DIVIDE WS-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = 0
+               PERFORM 630-WRITE-CHECKPOINT
+           END-IF.
+
+      * record how far STUDENT-INPUT-FILE has been read, and how many
+      * records have been written successfully so far, so a rerun
+      * after a failure can resume at the right read position without
+      * depending on every write up to that point having succeeded
+       630-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-READ-COUNT TO CKPT-READ-COUNT.
+           MOVE WS-WRITTEN-COUNT TO CKPT-WRITTEN-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      * the whole file loaded cleanly -- nothing left to resume, so
+      * reset the checkpoint for the next fresh run
+       640-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CKPT-READ-COUNT.
+           MOVE 0 TO CKPT-WRITTEN-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      * log a WRITE that failed against INDEXED-STUDENT-FILE --
+      * duplicate STUDENT-NUMBER values land here via STATUS-FILED 22
+       800-LOG-EXCEPTION.
+           MOVE STUDENT-NUMBER TO EXC-STUDENT-NUMBER.
+           MOVE STATUS-FILED TO EXC-STATUS-FILED.
+           IF STATUS-FILED = '22'
+               MOVE 'DUPLICATE STUDENT NUMBER' TO EXC-REASON
+           ELSE
+               MOVE 'WRITE FAILED' TO EXC-REASON
+           END-IF.
+           MOVE EXCEPTION-RECORD TO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+
        END PROGRAM project03.
