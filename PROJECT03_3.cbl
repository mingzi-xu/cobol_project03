@@ -3,6 +3,38 @@
       * Date: DEC.5.2023
       * Purpose: project 03
       * Tectonics: cobc
+      * Modification History:
+      *   AUG.9.2026 - Report now sorts by PROGRAM-OF-STUDY and prints
+      *                a subtotal line (headcount, average, tuition)
+      *                at each program break.
+      *   AUG.9.2026 - Students whose PROGRAM-OF-STUDY does not resolve
+      *                against PROGRAM.txt are now logged to a program
+      *                exceptions file and PROGRAM-NAME-REPORT is blanked
+      *                instead of being left holding the prior student's
+      *                resolved name.
+      *   AUG.9.2026 - Program lookup table raised to 40x40 with an
+      *                overflow warning, and each detail line is also
+      *                written comma-delimited to STUDENT_REPORT_PRO3.csv.
+      *   AUG.9.2026 - Widened OUTPUT-LINE to match the 88-byte detail
+      *                line (it was truncating the cents off TUITION
+      *                OWED); widened SUBTOTAL-TUITION and TRAILER-
+      *                TUITION-TOTAL to match their 8-digit accumulators;
+      *                dropped the thousands-separator comma from
+      *                CSV-TUITION-OWED so it can't be mistaken for a
+      *                column delimiter in the CSV export.
+      *   AUG.9.2026 - Program-break test now compares PROGRAM-OF-
+      *                STUDY-SORTED (the code) instead of the resolved
+      *                PROGRAM-NAME-REPORT, so two different unmatched
+      *                program codes that both blank to SPACES no
+      *                longer merge into one subtotal group. Dropped
+      *                REPORT-COUNTER -- incremented but never used
+      *                anywhere, and a duplicate of STUDENT-COUNTER.
+      *   AUG.9.2026 - PROGRAM-EXCEPTION-RECORD and CSV-RECORD-LINE
+      *                moved out of their FDs and into WORKING-STORAGE
+      *                (MOVEd into flat, VALUE-clause-free FD records
+      *                before WRITE) -- a VALUE clause on an
+      *                elementary item inside a LINE SEQUENTIAL FD
+      *                record aborts the WRITE on this runtime.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. project03.
@@ -13,12 +45,23 @@
            SELECT STUDENT-INPUT-FILE
            ASSIGN TO "..\STUFILE3.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-STUDENT-FILE
+           ASSIGN TO "..\SORTED_STUFILE3.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PROGRAM-INPUT-FILE
            ASSIGN TO "..\PROGRAM.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT RECORD-OUTPUT-FILE
            ASSIGN TO "..\STUDENT_REPORT_PRO3.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PROGRAM-EXCEPTION-FILE
+           ASSIGN TO "..\PROGRAM_EXCEPTIONS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-OUTPUT-FILE
+           ASSIGN TO "..\STUDENT_REPORT_PRO3.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+           ASSIGN TO "SORTWK1".
        DATA DIVISION.
        FILE SECTION.
       ****************************
@@ -42,6 +85,28 @@
            05 COURSE-CODE-5    PIC X(7).
            05 COURSE-AVERAGE-5 PIC 9(3).
 
+      ****************************
+      *STUDENT FILE SORTED BY THE *
+      *      PROGRAM OF STUDY     *
+      ****************************
+       FD SORTED-STUDENT-FILE.
+       01 STUDENT-INPUT-SORTED.
+           05 STUDENT-NUMBER-SORTED        PIC 9(6).
+           05 TUITION-OWED-SORTED          PIC 9(4)V99.
+           05 STUDENT-NAME-SORTED          PIC X(40).
+           05 PROGRAM-OF-STUDY-SORTED      PIC X(6).
+
+           05 COURSE-CODE-1-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-1-SORTED PIC 9(3).
+           05 COURSE-CODE-2-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-2-SORTED PIC 9(3).
+           05 COURSE-CODE-3-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-3-SORTED PIC 9(3).
+           05 COURSE-CODE-4-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-4-SORTED PIC 9(3).
+           05 COURSE-CODE-5-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-5-SORTED PIC 9(3).
+
       ****************************
       *INPUT DATA OF PROHRAM FILE*
       ****************************
@@ -50,21 +115,82 @@
       *       OUTPUT DATA        *
       ****************************
        FD RECORD-OUTPUT-FILE.
-       01 OUTPUT-LINE                PIC X(86).
+       01 OUTPUT-LINE                PIC X(88).
+
+      ****************************
+      * UNMATCHED PROGRAM CODE LOG*
+      ****************************
+       FD PROGRAM-EXCEPTION-FILE.
+       01 PROGRAM-EXCEPTION-LINE     PIC X(56).
+
+      ****************************
+      *  CSV COPY OF THE REPORT  *
+      ****************************
+       FD CSV-OUTPUT-FILE.
+       01 CSV-LINE                   PIC X(75).
+
+      ****************************
+      *   SORT WORK FILE RECORD  *
+      ****************************
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+           05 SORT-STUDENT-NUMBER        PIC 9(6).
+           05 SORT-TUITION-OWED          PIC 9(4)V99.
+           05 SORT-STUDENT-NAME          PIC X(40).
+           05 SORT-PROGRAM-OF-STUDY      PIC X(6).
+
+           05 SORT-COURSE-CODE-1    PIC X(7).
+           05 SORT-COURSE-AVERAGE-1 PIC 9(3).
+           05 SORT-COURSE-CODE-2    PIC X(7).
+           05 SORT-COURSE-AVERAGE-2 PIC 9(3).
+           05 SORT-COURSE-CODE-3    PIC X(7).
+           05 SORT-COURSE-AVERAGE-3 PIC 9(3).
+           05 SORT-COURSE-CODE-4    PIC X(7).
+           05 SORT-COURSE-AVERAGE-4 PIC 9(3).
+           05 SORT-COURSE-CODE-5    PIC X(7).
+           05 SORT-COURSE-AVERAGE-5 PIC 9(3).
 
       *------------------ WORKING-STORAGE -----------------------
 
        WORKING-STORAGE SECTION.
+      ****************************
+      * UNMATCHED PROGRAM CODE LOG*
+      ****************************
+       01 PROGRAM-EXCEPTION-RECORD.
+           02 PGX-STUDENT-NUMBER     PIC 9(6).
+           02 FILLER                 PIC X(2) VALUE SPACES.
+           02 PGX-STUDENT-NAME       PIC X(40).
+           02 FILLER                 PIC X(2) VALUE SPACES.
+           02 PGX-PROGRAM-OF-STUDY   PIC X(6).
+
+      ****************************
+      *  CSV COPY OF THE REPORT  *
+      ****************************
+       01 CSV-RECORD-LINE.
+           05 CSV-STUDENT-NAME       PIC X(40).
+           05 FILLER                 PIC X(1)  VALUE ','.
+           05 CSV-STUDENT-AVERAGE    PIC ZZZ.9.
+           05 FILLER                 PIC X(1)  VALUE ','.
+           05 CSV-PROGRAM-NAME       PIC X(20).
+           05 FILLER                 PIC X(1)  VALUE ','.
+           05 CSV-TUITION-OWED       PIC ZZZZ.99.
+
        01 WS-FIELDS.
            05 SUB-1                  PIC 9(2).
            05 SUB-2                  PIC 9(2).
            05 EOF-PRG-FLG            PIC X VALUE 'N'.
            05 EOF-STU-FLG            PIC X VALUE 'N'.
            05 FOUND-FLAG             PIC XXX VALUE 'NO'.
-           05 WS-AVERAGE             PIC 999V.
+           05 WS-AVERAGE             PIC 999V9.
            05 WS-PROGRAM-NAME        PIC X(20).
            05 WS-PROGRAM-CODE        PIC X(6).
            05 WS-TUITION-OWD         PIC 9(6).99.
+           05 WS-FIRST-RECORD-FLAG   PIC X VALUE 'Y'.
+
+      * upper bound (each dimension) of WS-STUDENT-RECORD-TABLE below --
+      * raise this (and the matching OCCURS clauses) together if the
+      * program catalog in PROGRAM.txt outgrows it.
+       01 WS-PROGRAM-TABLE-MAX          PIC 9(2) VALUE 40.
 
        01 COLUMN-HEADER.
            05 FILLER                 PIC X(4)  VALUE 'NAME'.
@@ -78,22 +204,64 @@
        01 STUDENT-RECORD-LINE.
            05 STUDENT-NAME-REPORT    PIC X(40).
            05 FILLER                 PIC X(4) VALUE SPACES.
-           05 STUDENT-AVERAGE-REPORT PIC Z(3).
+           05 STUDENT-AVERAGE-REPORT PIC ZZZ.9.
            05 FILLER                 PIC X(4) VALUE SPACES.
            05 PROGRAM-NAME-REPORT    PIC X(20).
            05 FILLER                 PIC X(6) VALUE SPACES.
            05 TUITION-OWED-REPORT    PIC $Z,ZZZ.99.
 
+      ****************************
+      * PER-PROGRAM SUBTOTAL LINE*
+      ****************************
+       01 SUBTOTAL-LINE.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(9)  VALUE 'SUBTOTAL '.
+           05 SUBTOTAL-PROGRAM-NAME  PIC X(20).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(9)  VALUE 'STUDENTS='.
+           05 SUBTOTAL-HEADCOUNT     PIC ZZZZ9.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(8)  VALUE 'AVG AVG='.
+           05 SUBTOTAL-AVERAGE       PIC ZZZ9.9.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(8)  VALUE 'TUITION='.
+           05 SUBTOTAL-TUITION       PIC $ZZ,ZZZ,ZZZ.99.
+
+      ****************************
+      *   GRAND-TOTAL TRAILER    *
+      ****************************
+       01 TRAILER-LINE.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(12) VALUE 'GRAND TOTAL '.
+           05 FILLER                 PIC X(9)  VALUE 'STUDENTS='.
+           05 TRAILER-STUDENT-COUNT  PIC ZZZZ9.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(8)  VALUE 'TUITION='.
+           05 TRAILER-TUITION-TOTAL  PIC $ZZ,ZZZ,ZZZ.99.
+
        01 WS-STUDENT-RECORD-TABLE.
-         02 STUDENT-RECORD-LEVEL  OCCURS 20 TIMES.
-           05 PROGRAM-RECORD-LEVEL  OCCURS 20 TIMES.
+         02 STUDENT-RECORD-LEVEL  OCCURS 40 TIMES.
+           05 PROGRAM-RECORD-LEVEL  OCCURS 40 TIMES.
                10 PROGRAM-CODE-RECORD      PIC X(6).
                10 PROGRAM-NAME-RECORD      PIC X(20).
 
        01 STUDENT-COUNTER             PIC 9(5) VALUE 0.
-       01 REPORT-COUNTER              PIC 9(5) VALUE 0.
 
+      ****************************
+      *  PER-PROGRAM ACCUMULATORS *
+      ****************************
+       01 WS-SUBTOTAL-FIELDS.
+           05 WS-PROGRAM-BREAK        PIC X(20) VALUE SPACES.
+           05 WS-PROGRAM-BREAK-CODE   PIC X(6)  VALUE SPACES.
+           05 WS-SUB-HEADCOUNT        PIC 9(5)    VALUE 0.
+           05 WS-SUB-AVERAGE-SUM      PIC 9(7)V9  VALUE 0.
+           05 WS-SUB-TUITION-SUM      PIC 9(8)V99 VALUE 0.
 
+      ****************************
+      *    GRAND-TOTAL ACCUMULATOR *
+      ****************************
+       01 WS-GRAND-TUITION-SUM        PIC 9(8)V99 VALUE 0.
+       01 WS-PROGRAM-EXCEPTION-COUNT  PIC 9(5) VALUE 0.
 
       *--------------------- PROCEDURE DIVISION ---------------------
 
@@ -107,19 +275,35 @@
       *  DEFINED METHODS  *
       *********************
        100-INITIATE-FILE.
-           OPEN INPUT STUDENT-INPUT-FILE.
            OPEN INPUT PROGRAM-INPUT-FILE.
            OPEN OUTPUT RECORD-OUTPUT-FILE.
+           OPEN OUTPUT PROGRAM-EXCEPTION-FILE.
+           OPEN OUTPUT CSV-OUTPUT-FILE.
            PERFORM READ-PRGRAM-FILE UNTIL EOF-PRG-FLG = 'Y'.
            PERFORM INITIATE-REPORT-HEADER.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-PROGRAM-OF-STUDY
+               USING STUDENT-INPUT-FILE
+               GIVING SORTED-STUDENT-FILE.
+           OPEN INPUT SORTED-STUDENT-FILE.
            PERFORM READ-STUDENT-FILE UNTIL  EOF-STU-FLG = 'Y'.
+           IF WS-FIRST-RECORD-FLAG = 'N'
+               PERFORM 400-WRITE-PROGRAM-SUBTOTAL
+           END-IF.
+           PERFORM 500-WRITE-GRAND-TOTAL.
       * read program file and load data to the table--work
            READ-PRGRAM-FILE.
              PERFORM LOAD-RTN
                  VARYING SUB-1 FROM 1 BY 1
-                 UNTIL SUB-1 > 20
+                 UNTIL SUB-1 > WS-PROGRAM-TABLE-MAX
                    AFTER SUB-2 FROM 1 BY 1
-                     UNTIL SUB-2 >20 OR EOF-PRG-FLG = 'Y'.
+                     UNTIL SUB-2 > WS-PROGRAM-TABLE-MAX
+                         OR EOF-PRG-FLG = 'Y'.
+             IF EOF-PRG-FLG NOT = 'Y'
+                 DISPLAY "WARNING: PROGRAM.txt HAS MORE ENTRIES THAN "
+                 DISPLAY "WS-STUDENT-RECORD-TABLE CAN HOLD -- RAISE "
+                 DISPLAY "WS-PROGRAM-TABLE-MAX AND RERUN."
+             END-IF.
            LOAD-RTN.
              READ PROGRAM-INPUT-FILE
                AT END MOVE "Y" TO EOF-PRG-FLG
@@ -129,7 +313,7 @@
 
       * load required data to the table
            READ-STUDENT-FILE.
-               READ STUDENT-INPUT-FILE
+               READ SORTED-STUDENT-FILE
                     AT END MOVE 'Y' TO  EOF-STU-FLG
                     NOT AT END
                        PERFORM 200-CALCULATE-STUDENT-AVERAGE
@@ -145,30 +329,94 @@
       * Calculate the students average grade
        200-CALCULATE-STUDENT-AVERAGE.
 
-          CALL 'SUBPROG03' USING STUDENT-INPUT,WS-AVERAGE.
-      * load data to thereport
+          CALL 'SUBPROG03' USING STUDENT-INPUT-SORTED,WS-AVERAGE.
+      * load data to the report, breaking on a change of program
        200-WRITE-RECORD.
-           MOVE STUDENT-NAME TO STUDENT-NAME-REPORT.
-           MOVE WS-AVERAGE TO STUDENT-AVERAGE-REPORT.
            PERFORM 300-GET-PROGRAM-NAME.
-           MOVE TUITION-OWED TO TUITION-OWED-REPORT.
+           IF WS-FIRST-RECORD-FLAG = 'N'
+               AND PROGRAM-OF-STUDY-SORTED NOT = WS-PROGRAM-BREAK-CODE
+                   PERFORM 400-WRITE-PROGRAM-SUBTOTAL
+           END-IF.
+           MOVE 'N' TO WS-FIRST-RECORD-FLAG.
+           MOVE PROGRAM-OF-STUDY-SORTED TO WS-PROGRAM-BREAK-CODE.
+           MOVE PROGRAM-NAME-REPORT TO WS-PROGRAM-BREAK.
+
+           MOVE STUDENT-NAME-SORTED TO STUDENT-NAME-REPORT.
+           MOVE WS-AVERAGE TO STUDENT-AVERAGE-REPORT.
+           MOVE TUITION-OWED-SORTED TO TUITION-OWED-REPORT.
            MOVE STUDENT-RECORD-LINE TO OUTPUT-LINE.
            DISPLAY OUTPUT-LINE.
                WRITE OUTPUT-LINE AFTER ADVANCING 1 LINE.
+           PERFORM 210-WRITE-CSV-RECORD.
+
+           ADD 1 TO STUDENT-COUNTER.
+           ADD 1 TO WS-SUB-HEADCOUNT.
+           ADD WS-AVERAGE TO WS-SUB-AVERAGE-SUM.
+           ADD TUITION-OWED-SORTED TO WS-SUB-TUITION-SUM.
+           ADD TUITION-OWED-SORTED TO WS-GRAND-TUITION-SUM.
+
+      * write the same detail line comma-delimited to the CSV file
+       210-WRITE-CSV-RECORD.
+           MOVE STUDENT-NAME-REPORT TO CSV-STUDENT-NAME.
+           MOVE STUDENT-AVERAGE-REPORT TO CSV-STUDENT-AVERAGE.
+           MOVE PROGRAM-NAME-REPORT TO CSV-PROGRAM-NAME.
+           MOVE TUITION-OWED-REPORT TO CSV-TUITION-OWED.
+           MOVE CSV-RECORD-LINE TO CSV-LINE.
+           WRITE CSV-LINE.
+
+      * write the subtotal line for the program just finished
+       400-WRITE-PROGRAM-SUBTOTAL.
+           MOVE WS-PROGRAM-BREAK TO SUBTOTAL-PROGRAM-NAME.
+           MOVE WS-SUB-HEADCOUNT TO SUBTOTAL-HEADCOUNT.
+           IF WS-SUB-HEADCOUNT > 0
+               COMPUTE SUBTOTAL-AVERAGE ROUNDED =
+                   WS-SUB-AVERAGE-SUM / WS-SUB-HEADCOUNT
+           ELSE
+               MOVE 0 TO SUBTOTAL-AVERAGE
+           END-IF.
+           MOVE WS-SUB-TUITION-SUM TO SUBTOTAL-TUITION.
+           MOVE SUBTOTAL-LINE TO OUTPUT-LINE.
+           DISPLAY OUTPUT-LINE.
+           WRITE OUTPUT-LINE AFTER ADVANCING 1 LINE.
+
+           MOVE 0 TO WS-SUB-HEADCOUNT.
+           MOVE 0 TO WS-SUB-AVERAGE-SUM.
+           MOVE 0 TO WS-SUB-TUITION-SUM.
+
+      * write the grand-total control-total trailer record
+       500-WRITE-GRAND-TOTAL.
+           MOVE STUDENT-COUNTER TO TRAILER-STUDENT-COUNT.
+           MOVE WS-GRAND-TUITION-SUM TO TRAILER-TUITION-TOTAL.
+           MOVE TRAILER-LINE TO OUTPUT-LINE.
+           DISPLAY OUTPUT-LINE.
+           WRITE OUTPUT-LINE AFTER ADVANCING 1 LINE.
 
       * Extrapolate Program Name
        300-GET-PROGRAM-NAME.
            MOVE  'NO'  TO FOUND-FLAG.
+           MOVE SPACES TO PROGRAM-NAME-REPORT.
            PERFORM SEARCH-RTN
                    VARYING SUB-1 FROM 1 BY 1
-                       UNTIL FOUND-FLAG = 'YES' OR SUB-1 > 20
+                       UNTIL FOUND-FLAG = 'YES'
+                       OR SUB-1 > WS-PROGRAM-TABLE-MAX
                        AFTER SUB-2 FROM 1 BY 1
                            UNTIL FOUND-FLAG = 'YES'
-                           OR SUB-2 >20.
+                           OR SUB-2 > WS-PROGRAM-TABLE-MAX.
+           IF FOUND-FLAG NOT = 'YES'
+               PERFORM 310-LOG-PROGRAM-EXCEPTION
+           END-IF.
+      * log a PROGRAM-OF-STUDY code that has no match in PROGRAM.txt
+       310-LOG-PROGRAM-EXCEPTION.
+           MOVE STUDENT-NUMBER-SORTED TO PGX-STUDENT-NUMBER.
+           MOVE STUDENT-NAME-SORTED TO PGX-STUDENT-NAME.
+           MOVE PROGRAM-OF-STUDY-SORTED TO PGX-PROGRAM-OF-STUDY.
+           MOVE PROGRAM-EXCEPTION-RECORD TO PROGRAM-EXCEPTION-LINE.
+           WRITE PROGRAM-EXCEPTION-LINE.
+           ADD 1 TO WS-PROGRAM-EXCEPTION-COUNT.
       * search for program code--work
        SEARCH-RTN.
            MOVE  'NO'  TO FOUND-FLAG.
-           IF PROGRAM-OF-STUDY  =  PROGRAM-CODE-RECORD(SUB-1,SUB-2)
+           IF PROGRAM-OF-STUDY-SORTED = PROGRAM-CODE-RECORD(SUB-1,SUB-2)
                    MOVE 'YES' TO FOUND-FLAG
 
                MOVE PROGRAM-NAME-RECORD(SUB-1,SUB-2)
@@ -177,9 +425,13 @@
            END-IF.
       *close all files--work
        100-FINISH-REPORT.
-           CLOSE STUDENT-INPUT-FILE.
+           CLOSE SORTED-STUDENT-FILE.
            CLOSE PROGRAM-INPUT-FILE.
            CLOSE RECORD-OUTPUT-FILE.
+           CLOSE PROGRAM-EXCEPTION-FILE.
+           CLOSE CSV-OUTPUT-FILE.
+           DISPLAY "UNMATCHED PROGRAM CODES: "
+               WS-PROGRAM-EXCEPTION-COUNT.
            STOP RUN.
 
        END PROGRAM project03.
