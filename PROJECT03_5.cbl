@@ -0,0 +1,252 @@
+      ******************************************************************
+      * Author: Mingzi Xu
+      * Date: AUG.9.2026
+      * Purpose: project 03 - honor roll / academic standing report
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. project03h.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-INPUT-FILE
+           ASSIGN TO "..\STUFILE3.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-STUDENT-FILE
+           ASSIGN TO "..\SORTED_HONOR_STUFILE3.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PROGRAM-INPUT-FILE
+           ASSIGN TO "..\PROGRAM.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECORD-OUTPUT-FILE
+           ASSIGN TO "..\HONOR_ROLL_RPT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+           ASSIGN TO "SORTWK1".
+       DATA DIVISION.
+       FILE SECTION.
+      ****************************
+      *INPUT DATA OF STUDENT FILE*
+      ****************************
+       FD STUDENT-INPUT-FILE.
+       01 STUDENT-INPUT.
+           05 STUDENT-NUMBER        PIC 9(6).
+           05 TUITION-OWED          PIC 9(4)V99.
+           05 STUDENT-NAME          PIC X(40).
+           05 PROGRAM-OF-STUDY      PIC X(6).
+
+           05 COURSE-CODE-1    PIC X(7).
+           05 COURSE-AVERAGE-1 PIC 9(3).
+           05 COURSE-CODE-2    PIC X(7).
+           05 COURSE-AVERAGE-2 PIC 9(3).
+           05 COURSE-CODE-3    PIC X(7).
+           05 COURSE-AVERAGE-3 PIC 9(3).
+           05 COURSE-CODE-4    PIC X(7).
+           05 COURSE-AVERAGE-4 PIC 9(3).
+           05 COURSE-CODE-5    PIC X(7).
+           05 COURSE-AVERAGE-5 PIC 9(3).
+
+      ****************************
+      *STUDENT FILE SORTED BY THE *
+      *      PROGRAM OF STUDY     *
+      ****************************
+       FD SORTED-STUDENT-FILE.
+       01 STUDENT-INPUT-SORTED.
+           05 STUDENT-NUMBER-SORTED        PIC 9(6).
+           05 TUITION-OWED-SORTED          PIC 9(4)V99.
+           05 STUDENT-NAME-SORTED          PIC X(40).
+           05 PROGRAM-OF-STUDY-SORTED      PIC X(6).
+
+           05 COURSE-CODE-1-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-1-SORTED PIC 9(3).
+           05 COURSE-CODE-2-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-2-SORTED PIC 9(3).
+           05 COURSE-CODE-3-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-3-SORTED PIC 9(3).
+           05 COURSE-CODE-4-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-4-SORTED PIC 9(3).
+           05 COURSE-CODE-5-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-5-SORTED PIC 9(3).
+
+      ****************************
+      *INPUT DATA OF PROHRAM FILE*
+      ****************************
+       COPY "program-table.dat".
+      ****************************
+      *       OUTPUT DATA        *
+      ****************************
+       FD RECORD-OUTPUT-FILE.
+       01 OUTPUT-LINE                PIC X(70).
+
+      ****************************
+      *   SORT WORK FILE RECORD  *
+      ****************************
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+           05 SORT-STUDENT-NUMBER        PIC 9(6).
+           05 SORT-TUITION-OWED          PIC 9(4)V99.
+           05 SORT-STUDENT-NAME          PIC X(40).
+           05 SORT-PROGRAM-OF-STUDY      PIC X(6).
+
+           05 SORT-COURSE-CODE-1    PIC X(7).
+           05 SORT-COURSE-AVERAGE-1 PIC 9(3).
+           05 SORT-COURSE-CODE-2    PIC X(7).
+           05 SORT-COURSE-AVERAGE-2 PIC 9(3).
+           05 SORT-COURSE-CODE-3    PIC X(7).
+           05 SORT-COURSE-AVERAGE-3 PIC 9(3).
+           05 SORT-COURSE-CODE-4    PIC X(7).
+           05 SORT-COURSE-AVERAGE-4 PIC 9(3).
+           05 SORT-COURSE-CODE-5    PIC X(7).
+           05 SORT-COURSE-AVERAGE-5 PIC 9(3).
+
+      *------------------ WORKING-STORAGE -----------------------
+
+       WORKING-STORAGE SECTION.
+       01 WS-FIELDS.
+           05 SUB-1                  PIC 9(2).
+           05 SUB-2                  PIC 9(2).
+           05 EOF-PRG-FLG            PIC X VALUE 'N'.
+           05 EOF-STU-FLG            PIC X VALUE 'N'.
+           05 FOUND-FLAG             PIC XXX VALUE 'NO'.
+           05 WS-AVERAGE              PIC 999V9.
+           05 WS-PROGRAM-BREAK        PIC X(6) VALUE SPACES.
+           05 WS-FIRST-RECORD-FLAG    PIC X    VALUE 'Y'.
+
+      * Minimum average a student must clear to make the honor roll --
+      * adjust this threshold each term as academic policy changes.
+       01 WS-HONOR-THRESHOLD          PIC 999V9 VALUE 090.0.
+
+      * upper bound (each dimension) of WS-STUDENT-RECORD-TABLE below --
+      * raise this (and the matching OCCURS clauses) together if the
+      * program catalog in PROGRAM.txt outgrows it.
+       01 WS-PROGRAM-TABLE-MAX         PIC 9(2) VALUE 40.
+
+       01 PROGRAM-HEADER-LINE.
+           05 FILLER                 PIC X(14) VALUE '** PROGRAM: '.
+           05 PROGRAM-HEADER-NAME    PIC X(20).
+           05 FILLER                 PIC X(3)  VALUE ' **'.
+
+       01 COLUMN-HEADER.
+           05 FILLER                 PIC X(14) VALUE 'STUDENT NUMBER'.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X(4)  VALUE 'NAME'.
+           05 FILLER                 PIC X(36) VALUE SPACES.
+           05 FILLER                 PIC X(7)  VALUE 'AVERAGE'.
+
+       01 HONOR-RECORD-LINE.
+           05 STUDENT-NUMBER-REPORT  PIC 9(6).
+           05 FILLER                 PIC X(12) VALUE SPACES.
+           05 STUDENT-NAME-REPORT    PIC X(40).
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 STUDENT-AVERAGE-REPORT PIC ZZZ.9.
+
+       01 WS-STUDENT-RECORD-TABLE.
+         02 STUDENT-RECORD-LEVEL  OCCURS 40 TIMES.
+           05 PROGRAM-RECORD-LEVEL  OCCURS 40 TIMES.
+               10 PROGRAM-CODE-RECORD      PIC X(6).
+               10 PROGRAM-NAME-RECORD      PIC X(20).
+
+       01 WS-PROGRAM-NAME              PIC X(20).
+       01 WS-HONOR-COUNT                PIC 9(5) VALUE 0.
+
+      *--------------------- PROCEDURE DIVISION ---------------------
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INITIATE-FILE.
+           MOVE 1 TO SUB-1.
+           PERFORM READ-PRGRAM-FILE UNTIL EOF-PRG-FLG = 'Y'.
+           PERFORM 200-PROCESS-RECORDS UNTIL EOF-STU-FLG = 'Y'.
+           PERFORM 900-FINISH-REPORT.
+
+       100-INITIATE-FILE.
+           OPEN INPUT PROGRAM-INPUT-FILE.
+           OPEN OUTPUT RECORD-OUTPUT-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-PROGRAM-OF-STUDY
+               USING STUDENT-INPUT-FILE
+               GIVING SORTED-STUDENT-FILE.
+           OPEN INPUT SORTED-STUDENT-FILE.
+
+      * read program file and load data to the table--work
+       READ-PRGRAM-FILE.
+           PERFORM LOAD-RTN
+               VARYING SUB-1 FROM 1 BY 1
+               UNTIL SUB-1 > WS-PROGRAM-TABLE-MAX
+                 AFTER SUB-2 FROM 1 BY 1
+                   UNTIL SUB-2 > WS-PROGRAM-TABLE-MAX
+                       OR EOF-PRG-FLG = 'Y'.
+           IF EOF-PRG-FLG NOT = 'Y'
+               DISPLAY "WARNING: PROGRAM.txt HAS MORE ENTRIES THAN "
+               DISPLAY "WS-STUDENT-RECORD-TABLE CAN HOLD -- RAISE "
+               DISPLAY "WS-PROGRAM-TABLE-MAX AND RERUN."
+           END-IF.
+       LOAD-RTN.
+           READ PROGRAM-INPUT-FILE
+               AT END MOVE "Y" TO EOF-PRG-FLG
+               NOT AT END
+                   MOVE PROGRAM-INPUT-TABLE
+                   TO PROGRAM-RECORD-LEVEL(SUB-1,SUB-2).
+
+       200-PROCESS-RECORDS.
+           READ SORTED-STUDENT-FILE
+               AT END
+                   MOVE 'Y' TO EOF-STU-FLG
+               NOT AT END
+                   CALL 'SUBPROG03' USING STUDENT-INPUT-SORTED,
+                       WS-AVERAGE
+                   IF WS-AVERAGE >= WS-HONOR-THRESHOLD
+                       PERFORM 300-WRITE-HONOR-RECORD
+                   END-IF
+           END-READ.
+
+       300-WRITE-HONOR-RECORD.
+           IF WS-FIRST-RECORD-FLAG = 'Y'
+               OR PROGRAM-OF-STUDY-SORTED NOT = WS-PROGRAM-BREAK
+               MOVE 'N' TO WS-FIRST-RECORD-FLAG
+               MOVE PROGRAM-OF-STUDY-SORTED TO WS-PROGRAM-BREAK
+               PERFORM 400-GET-PROGRAM-NAME
+               MOVE WS-PROGRAM-NAME TO PROGRAM-HEADER-NAME
+               MOVE PROGRAM-HEADER-LINE TO OUTPUT-LINE
+               DISPLAY OUTPUT-LINE
+               WRITE OUTPUT-LINE AFTER ADVANCING 2 LINE
+               MOVE COLUMN-HEADER TO OUTPUT-LINE
+               DISPLAY OUTPUT-LINE
+               WRITE OUTPUT-LINE AFTER ADVANCING 1 LINE
+           END-IF.
+           MOVE STUDENT-NUMBER-SORTED TO STUDENT-NUMBER-REPORT.
+           MOVE STUDENT-NAME-SORTED TO STUDENT-NAME-REPORT.
+           MOVE WS-AVERAGE TO STUDENT-AVERAGE-REPORT.
+           MOVE HONOR-RECORD-LINE TO OUTPUT-LINE.
+           DISPLAY OUTPUT-LINE.
+           WRITE OUTPUT-LINE AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-HONOR-COUNT.
+
+      * Extrapolate Program Name, same table lookup as PROJECT03_3
+       400-GET-PROGRAM-NAME.
+           MOVE 'NO' TO FOUND-FLAG.
+           MOVE SPACES TO WS-PROGRAM-NAME.
+           PERFORM SEARCH-RTN
+               VARYING SUB-1 FROM 1 BY 1
+                   UNTIL FOUND-FLAG = 'YES'
+                   OR SUB-1 > WS-PROGRAM-TABLE-MAX
+                   AFTER SUB-2 FROM 1 BY 1
+                       UNTIL FOUND-FLAG = 'YES'
+                       OR SUB-2 > WS-PROGRAM-TABLE-MAX.
+
+       SEARCH-RTN.
+           MOVE 'NO' TO FOUND-FLAG.
+           IF WS-PROGRAM-BREAK = PROGRAM-CODE-RECORD(SUB-1,SUB-2)
+               MOVE 'YES' TO FOUND-FLAG
+               MOVE PROGRAM-NAME-RECORD(SUB-1,SUB-2) TO WS-PROGRAM-NAME
+           END-IF.
+
+       900-FINISH-REPORT.
+           CLOSE SORTED-STUDENT-FILE.
+           CLOSE PROGRAM-INPUT-FILE.
+           CLOSE RECORD-OUTPUT-FILE.
+           DISPLAY "HONOR ROLL STUDENTS REPORTED: " WS-HONOR-COUNT.
+           STOP RUN.
+
+       END PROGRAM project03h.
