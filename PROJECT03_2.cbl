@@ -3,6 +3,26 @@
       * Date: DEC.5.2023
       * Purpose: project 03
       * Tectonics: cobc
+      * Modification History:
+      *   AUG.9.2026 - Each posted payment is now appended to a
+      *                payment-history file (student number, prior
+      *                balance, payment amount, new balance) so a
+      *                disputed balance can be reconciled later.
+      *   AUG.9.2026 - Added a non-interactive batch posting mode:
+      *                run with "BATCH" as the first command-line
+      *                argument to post every student-number/amount
+      *                pair in BATCH_PAYMENTS.txt without operator
+      *                input, through the same search/update logic.
+      *   AUG.9.2026 - Each posted payment now also writes a numbered
+      *                receipt record (student, amount, prior/new
+      *                balance) so the front desk has something to
+      *                print and hand to the student.
+      *   AUG.9.2026 - PAYMENT-HISTORY-RECORD and RECEIPT-RECORD moved
+      *                out of their FDs and into WORKING-STORAGE
+      *                (MOVEd into flat, VALUE-clause-free FD records
+      *                before WRITE) -- a VALUE clause on an elementary
+      *                item inside a LINE SEQUENTIAL FD record aborts
+      *                the WRITE on this runtime.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -16,6 +36,19 @@
              RECORD KEY IS STUDENT-NUMBER-INDEXED
              ALTERNATE key IS STUDENT-NAME-INDEXED WITH DUPLICATES
              FILE STATUS IS STATUS-FILED.
+          SELECT PAYMENT-HISTORY-FILE
+             ASSIGN TO "..\PAYMENT_HISTORY.txt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT BATCH-PAYMENT-FILE
+             ASSIGN TO "..\BATCH_PAYMENTS.txt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT RECEIPT-FILE
+             ASSIGN TO "..\PAYMENT_RECEIPTS.txt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT RECEIPT-SEQUENCE-FILE
+             ASSIGN TO "..\RECEIPT_SEQUENCE.txt"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RSEQ-STATUS-FILED.
        DATA DIVISION.
        FILE SECTION.
        FD INDEXED-STUDENT-FILE.
@@ -26,12 +59,77 @@
            02 PROGRAM-OF-STUDY-INDEXED    PIC X(6).
            02 COURSES-INDEXED             PIC X(50).
 
+      ****************************
+      *  PAYMENT AUDIT TRAIL      *
+      ****************************
+       FD PAYMENT-HISTORY-FILE.
+       01 PAYMENT-HISTORY-LINE            PIC X(47).
+
+      ****************************
+      *  BATCH PAYMENT INPUT      *
+      ****************************
+       FD BATCH-PAYMENT-FILE.
+       01 BATCH-PAYMENT-RECORD.
+           02 BP-STUDENT-NUMBER           PIC 9(6).
+           02 BP-PAYMENT-AMOUNT           PIC 9(5)V99.
+
+      ****************************
+      *   PRINTABLE PAYMENT       *
+      *      RECEIPT               *
+      ****************************
+       FD RECEIPT-FILE.
+       01 RECEIPT-LINE                    PIC X(89).
+
+      ****************************
+      *  LAST RECEIPT NUMBER USED *
+      ****************************
+       FD RECEIPT-SEQUENCE-FILE.
+       01 RECEIPT-SEQUENCE-RECORD.
+           02 RSEQ-LAST-RECEIPT-NUMBER    PIC 9(6).
 
          WORKING-STORAGE SECTION.
+      ****************************
+      *  PAYMENT AUDIT TRAIL      *
+      ****************************
+           01 PAYMENT-HISTORY-RECORD.
+               02 PH-STUDENT-NUMBER           PIC 9(6).
+               02 FILLER                      PIC X(2) VALUE SPACES.
+               02 PH-PRIOR-BALANCE            PIC $ZZZZ9.99.
+               02 FILLER                      PIC X(2) VALUE SPACES.
+               02 PH-PAYMENT-AMOUNT           PIC $ZZZZ9.99.
+               02 FILLER                      PIC X(2) VALUE SPACES.
+               02 PH-NEW-BALANCE              PIC $ZZZZ9.99.
+               02 FILLER                      PIC X(2) VALUE SPACES.
+               02 PH-RECEIPT-DATE             PIC 9(6).
+
+      ****************************
+      *   PRINTABLE PAYMENT       *
+      *      RECEIPT               *
+      ****************************
+           01 RECEIPT-RECORD.
+               02 RCPT-RECEIPT-NUMBER         PIC 9(6).
+               02 FILLER                      PIC X(2) VALUE SPACES.
+               02 RCPT-STUDENT-NUMBER         PIC 9(6).
+               02 FILLER                      PIC X(2) VALUE SPACES.
+               02 RCPT-STUDENT-NAME           PIC X(40).
+               02 FILLER                      PIC X(2) VALUE SPACES.
+               02 RCPT-PAYMENT-AMOUNT         PIC $ZZZZ9.99.
+               02 FILLER                      PIC X(2) VALUE SPACES.
+               02 RCPT-PRIOR-BALANCE          PIC $ZZZZ9.99.
+               02 FILLER                      PIC X(2) VALUE SPACES.
+               02 RCPT-NEW-BALANCE            PIC $ZZZZ9.99.
+
            01 STATUS-FILED               PIC X(2).
+           01 RSEQ-STATUS-FILED           PIC X(2).
+           01 WS-RECEIPT-NUMBER           PIC 9(6) VALUE 0.
            01 WS-STUDENT-NUMBER           PIC 9(6).
            01 WS-TUITION-OWED             PIC 9(5)V99.
            01 WS-PAYMENT-AMOUNT           PIC 9(5)V99 .
+           01 WS-PRIOR-BALANCE            PIC 9(5)V99.
+           01 WS-BATCH-MODE                PIC X VALUE 'N'.
+           01 WS-COMMAND-LINE             PIC X(20).
+           01 WS-SEARCH-TYPE              PIC X VALUE 'N'.
+           01 WS-STUDENT-NAME-SEARCH      PIC X(40).
            01 WS-FIELDS.
              02 WS-COURSE-SUB               PIC 9(2) VALUE 0.
              02 WS-UPDATE-FLAG              PIC X VALUE 'N'.
@@ -46,9 +144,17 @@
           05 VALUE "***************"               LINE 3 COL 20.
           05 VALUE "PLEASE ENTER THE STUDENT NUMBER YOU WANT TO UPDATED"
                                                    LINE 5 COL 5.
+          05 VALUE "SEARCH BY STUDENT NUMBER OR NAME (N/S)"
+                                                   LINE 6 COL 5.
+          05 WS-SEARCH-TYPE-IN                     LINE 6 COL 50
+                             PIC X  TO  WS-SEARCH-TYPE.
           05 VALUE "STUDENT NUMBER"                LINE 8 COL 5.
           05 STUDENT-NUMBER-IN                     LINE 8 COL 25
                              PIC 9(6)  TO  WS-STUDENT-NUMBER.
+          05 VALUE "STUDENT NAME (IF SEARCHING BY NAME)"
+                                                   LINE 10 COL 5.
+          05 STUDENT-NAME-SEARCH-IN                LINE 10 COL 45
+                             PIC X(40) TO  WS-STUDENT-NAME-SEARCH.
 
        01  ERROR-SCREEN.
         05 VALUE "***************" BLANK SCREEN    LINE 1 COL 10.
@@ -118,57 +224,176 @@
         PROCEDURE DIVISION.
         MAIN-PROCEDURE.
            OPEN I-O INDEXED-STUDENT-FILE.
-           PERFORM 100-INI-FILE.
+           OPEN EXTEND PAYMENT-HISTORY-FILE.
+           OPEN EXTEND RECEIPT-FILE.
+           PERFORM 150-READ-RECEIPT-SEQUENCE.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           IF WS-COMMAND-LINE(1:5) = 'BATCH'
+               MOVE 'Y' TO WS-BATCH-MODE
+               PERFORM 500-BATCH-POST-PAYMENTS
+               PERFORM 100-END-PROGRAM
+           ELSE
+               PERFORM 100-INI-FILE
+           END-IF.
         100-END-PROGRAM.
            CLOSE INDEXED-STUDENT-FILE.
+           CLOSE PAYMENT-HISTORY-FILE.
+           CLOSE RECEIPT-FILE.
            STOP RUN.
 
+      * pick up the last receipt number issued so numbering carries
+      * across runs instead of restarting at 1 every time
+       150-READ-RECEIPT-SEQUENCE.
+           MOVE 0 TO WS-RECEIPT-NUMBER.
+           OPEN INPUT RECEIPT-SEQUENCE-FILE.
+           IF RSEQ-STATUS-FILED = '00'
+               READ RECEIPT-SEQUENCE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RSEQ-LAST-RECEIPT-NUMBER
+                           TO WS-RECEIPT-NUMBER
+               END-READ
+               CLOSE RECEIPT-SEQUENCE-FILE
+           END-IF.
+
        100-INI-FILE.
            DISPLAY INPUT-SCREEN.
            ACCEPT INPUT-SCREEN.
            PERFORM 200-SEARCH-UPDATE.
 
+      * read every student-number/amount pair out of BATCH_PAYMENTS.txt
+      * and post each one through the normal search/update logic--work
+       500-BATCH-POST-PAYMENTS.
+           OPEN INPUT BATCH-PAYMENT-FILE.
+           PERFORM 510-READ-BATCH-RECORD UNTIL EOF-FLAG = 'Y'.
+           CLOSE BATCH-PAYMENT-FILE.
+
+       510-READ-BATCH-RECORD.
+           READ BATCH-PAYMENT-FILE
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+               NOT AT END
+                   MOVE BP-STUDENT-NUMBER TO WS-STUDENT-NUMBER
+                   MOVE BP-PAYMENT-AMOUNT TO WS-PAYMENT-AMOUNT
+                   PERFORM 200-SEARCH-UPDATE
+           END-READ.
 
        200-SEARCH-UPDATE.
             MOVE 'N' TO WS-FOUND-FLAG
-            MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER-INDEXED
             WS-UPDATE-FLAG.
+            IF WS-BATCH-MODE = 'Y' OR WS-SEARCH-TYPE NOT = 'S'
+                PERFORM 220-SEARCH-BY-NUMBER
+            ELSE
+                PERFORM 230-SEARCH-BY-NAME
+            END-IF.
+
+      * look the student up by STUDENT-NUMBER-INDEXED, the record key--work
+       220-SEARCH-BY-NUMBER.
+            MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER-INDEXED.
             PERFORM UNTIL WS-FOUND-FLAG = 'Y'
                READ INDEXED-STUDENT-FILE  KEY IS STUDENT-NUMBER-INDEXED
                  INVALID KEY
-                   DISPLAY ERROR-SCREEN
-                   ACCEPT WS-CHOICE-IN
-                   IF WS-CHOICE-IN = 'Y'
-                       PERFORM 100-INI-FILE
-                      ELSE
-                         PERFORM 100-END-PROGRAM
-                   END-IF
+                   PERFORM 210-HANDLE-NOT-FOUND
                  NOT INVALID KEY
                     MOVE 'Y' TO WS-FOUND-FLAG
                     DISPLAY "STUDENT RECORD FOUND"
                     PERFORM UPDATE-STUDENT-INFO
+              END-READ
+            END-PERFORM.
 
+      * look the student up by STUDENT-NAME-INDEXED, the alternate key,
+      * for callers who only have the student's name--work
+       230-SEARCH-BY-NAME.
+            MOVE WS-STUDENT-NAME-SEARCH TO STUDENT-NAME-INDEXED.
+            PERFORM UNTIL WS-FOUND-FLAG = 'Y'
+               READ INDEXED-STUDENT-FILE  KEY IS STUDENT-NAME-INDEXED
+                 INVALID KEY
+                   PERFORM 210-HANDLE-NOT-FOUND
+                 NOT INVALID KEY
+                    MOVE 'Y' TO WS-FOUND-FLAG
+                    MOVE STUDENT-NUMBER-INDEXED TO WS-STUDENT-NUMBER
+                    DISPLAY "STUDENT RECORD FOUND"
+                    PERFORM UPDATE-STUDENT-INFO
               END-READ
             END-PERFORM.
-        UPDATE-STUDENT-INFO.
-           DISPLAY USING-SCREEN.
-           ACCEPT STUDENT-PAYMENT-IN.
-           COMPUTE
-               TUITION-OWED-INDEXED =
-                   TUITION-OWED-INDEXED - WS-PAYMENT-AMOUNT.
 
-           OPEN OUTPUT INDEXED-STUDENT-FILE.
+       210-HANDLE-NOT-FOUND.
+            IF WS-BATCH-MODE = 'Y'
+                DISPLAY "BATCH: STUDENT NOT FOUND - " WS-STUDENT-NUMBER
+                MOVE 'Y' TO WS-FOUND-FLAG
+            ELSE
+                DISPLAY ERROR-SCREEN
+                ACCEPT WS-CHOICE-IN
+                IF WS-CHOICE-IN = 'Y'
+                    PERFORM 100-INI-FILE
+                ELSE
+                    PERFORM 100-END-PROGRAM
+                END-IF
+            END-IF.
 
-           REWRITE STUDENT-FILE-INDEXED.
-           IF STATUS-FILED = '00'
-              DISPLAY "Record Updated Successfully."
+        UPDATE-STUDENT-INFO.
+           IF STATUS-FILED NOT = '00'
+               DISPLAY "Failed to Update Record - bad read status "
+                   STATUS-FILED
            ELSE
-              DISPLAY "Failed to Update Record." .
-           DISPLAY OUTPUT-SCREEN.
-           ACCEPT WS-CHOICE-OUT
-           IF WS-CHOICE-OUT = 'Y'
-                       PERFORM 100-INI-FILE
-                      ELSE
-                        PERFORM 100-END-PROGRAM
-                   END-IF.
+               IF WS-BATCH-MODE = 'N'
+                   DISPLAY USING-SCREEN
+                   ACCEPT STUDENT-PAYMENT-IN
+               END-IF
+               MOVE TUITION-OWED-INDEXED TO WS-PRIOR-BALANCE
+               COMPUTE
+                   TUITION-OWED-INDEXED =
+                       TUITION-OWED-INDEXED - WS-PAYMENT-AMOUNT
+
+               REWRITE STUDENT-FILE-INDEXED
+               IF STATUS-FILED = '00'
+                  DISPLAY "Record Updated Successfully."
+                  PERFORM 300-WRITE-PAYMENT-HISTORY
+                  PERFORM 310-WRITE-RECEIPT
+               ELSE
+                  DISPLAY "Failed to Update Record."
+               END-IF
+           END-IF.
+           IF WS-BATCH-MODE = 'N'
+               DISPLAY OUTPUT-SCREEN
+               ACCEPT WS-CHOICE-OUT
+               IF WS-CHOICE-OUT = 'Y'
+                           PERFORM 100-INI-FILE
+                          ELSE
+                            PERFORM 100-END-PROGRAM
+                       END-IF
+           END-IF.
+
+       300-WRITE-PAYMENT-HISTORY.
+           MOVE STUDENT-NUMBER-INDEXED TO PH-STUDENT-NUMBER.
+           MOVE WS-PRIOR-BALANCE TO PH-PRIOR-BALANCE.
+           MOVE WS-PAYMENT-AMOUNT TO PH-PAYMENT-AMOUNT.
+           MOVE TUITION-OWED-INDEXED TO PH-NEW-BALANCE.
+           ACCEPT PH-RECEIPT-DATE FROM DATE.
+           MOVE PAYMENT-HISTORY-RECORD TO PAYMENT-HISTORY-LINE.
+           WRITE PAYMENT-HISTORY-LINE.
+
+      * issue a numbered, printable receipt for the payment just posted
+       310-WRITE-RECEIPT.
+           ADD 1 TO WS-RECEIPT-NUMBER.
+           MOVE WS-RECEIPT-NUMBER TO RCPT-RECEIPT-NUMBER.
+           MOVE STUDENT-NUMBER-INDEXED TO RCPT-STUDENT-NUMBER.
+           MOVE STUDENT-NAME-INDEXED TO RCPT-STUDENT-NAME.
+           MOVE WS-PAYMENT-AMOUNT TO RCPT-PAYMENT-AMOUNT.
+           MOVE WS-PRIOR-BALANCE TO RCPT-PRIOR-BALANCE.
+           MOVE TUITION-OWED-INDEXED TO RCPT-NEW-BALANCE.
+           MOVE RECEIPT-RECORD TO RECEIPT-LINE.
+           WRITE RECEIPT-LINE.
+           DISPLAY "RECEIPT NUMBER " WS-RECEIPT-NUMBER " ISSUED.".
+           PERFORM 320-SAVE-RECEIPT-SEQUENCE.
+
+      * persist the last receipt number issued so numbering carries
+      * across runs instead of restarting at 1 every time
+       320-SAVE-RECEIPT-SEQUENCE.
+           OPEN OUTPUT RECEIPT-SEQUENCE-FILE.
+           MOVE WS-RECEIPT-NUMBER TO RSEQ-LAST-RECEIPT-NUMBER.
+           WRITE RECEIPT-SEQUENCE-RECORD.
+           CLOSE RECEIPT-SEQUENCE-FILE.
+
        END PROGRAM YOUR-PROGRAM-NAME.
