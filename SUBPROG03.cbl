@@ -3,11 +3,22 @@
       * Date: DEC.5.2023
       * Purpose: project 03
       * Tectonics: cobc
+      * Modification History:
+      *   AUG.9.2026 - LS-WS-AVERAGE now carries one decimal place so
+      *                the rounded average is not truncated to a whole
+      *                number before it ever reaches the caller.
+      *   AUG.9.2026 - Divide by the count of courses actually present
+      *                (non-blank COURSE-CODE) instead of a hard-coded 5.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUBPROG03.
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+       01 WS-FIELDS.
+           05 WS-COURSE-COUNT        PIC 9(1) VALUE 0.
+           05 WS-COURSE-SUM          PIC 9(4) VALUE 0.
+
        LINKAGE SECTION.
        01 STUDENT-INPUT.
            05 STUDENT-NUMBER        PIC 9(6).
@@ -25,7 +36,7 @@
            05 COURSE-AVERAGE-4 PIC 9(3).
            05 COURSE-CODE-5    PIC X(7).
            05 COURSE-AVERAGE-5 PIC 9(3).
-       01 LS-WS-AVERAGE             PIC 999V.
+       01 LS-WS-AVERAGE             PIC 999V9.
 
        PROCEDURE DIVISION using STUDENT-INPUT,LS-WS-AVERAGE.
         MAIN-PROCEDURE.
@@ -34,9 +45,34 @@
                PERFORM 300-CALCULATE-AVERAGE-RTN.
 
            300-CALCULATE-AVERAGE-RTN.
-             COMPUTE LS-WS-AVERAGE ROUNDED = (COURSE-AVERAGE-1 +
-               COURSE-AVERAGE-2 + COURSE-AVERAGE-3 + COURSE-AVERAGE-4 +
-               COURSE-AVERAGE-5) / 5.
+             MOVE 0 TO WS-COURSE-COUNT.
+             MOVE 0 TO WS-COURSE-SUM.
+             IF COURSE-CODE-1 NOT = SPACES
+                 ADD 1 TO WS-COURSE-COUNT
+                 ADD COURSE-AVERAGE-1 TO WS-COURSE-SUM
+             END-IF.
+             IF COURSE-CODE-2 NOT = SPACES
+                 ADD 1 TO WS-COURSE-COUNT
+                 ADD COURSE-AVERAGE-2 TO WS-COURSE-SUM
+             END-IF.
+             IF COURSE-CODE-3 NOT = SPACES
+                 ADD 1 TO WS-COURSE-COUNT
+                 ADD COURSE-AVERAGE-3 TO WS-COURSE-SUM
+             END-IF.
+             IF COURSE-CODE-4 NOT = SPACES
+                 ADD 1 TO WS-COURSE-COUNT
+                 ADD COURSE-AVERAGE-4 TO WS-COURSE-SUM
+             END-IF.
+             IF COURSE-CODE-5 NOT = SPACES
+                 ADD 1 TO WS-COURSE-COUNT
+                 ADD COURSE-AVERAGE-5 TO WS-COURSE-SUM
+             END-IF.
+             IF WS-COURSE-COUNT > 0
+                 COMPUTE LS-WS-AVERAGE ROUNDED =
+                     WS-COURSE-SUM / WS-COURSE-COUNT
+             ELSE
+                 MOVE 0 TO LS-WS-AVERAGE
+             END-IF.
 
         GOBACK.
        END PROGRAM SUBPROG03.
