@@ -0,0 +1,265 @@
+      ******************************************************************
+      * Author: Mingzi Xu
+      * Date: AUG.9.2026
+      * Purpose: project 03 - GPA-by-program summary report
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. project03g.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-INPUT-FILE
+           ASSIGN TO "..\STUFILE3.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-STUDENT-FILE
+           ASSIGN TO "..\SORTED_GPA_STUFILE3.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PROGRAM-INPUT-FILE
+           ASSIGN TO "..\PROGRAM.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECORD-OUTPUT-FILE
+           ASSIGN TO "..\GPA_BY_PROGRAM_RPT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+           ASSIGN TO "SORTWK1".
+       DATA DIVISION.
+       FILE SECTION.
+      ****************************
+      *INPUT DATA OF STUDENT FILE*
+      ****************************
+       FD STUDENT-INPUT-FILE.
+       01 STUDENT-INPUT.
+           05 STUDENT-NUMBER        PIC 9(6).
+           05 TUITION-OWED          PIC 9(4)V99.
+           05 STUDENT-NAME          PIC X(40).
+           05 PROGRAM-OF-STUDY      PIC X(6).
+
+           05 COURSE-CODE-1    PIC X(7).
+           05 COURSE-AVERAGE-1 PIC 9(3).
+           05 COURSE-CODE-2    PIC X(7).
+           05 COURSE-AVERAGE-2 PIC 9(3).
+           05 COURSE-CODE-3    PIC X(7).
+           05 COURSE-AVERAGE-3 PIC 9(3).
+           05 COURSE-CODE-4    PIC X(7).
+           05 COURSE-AVERAGE-4 PIC 9(3).
+           05 COURSE-CODE-5    PIC X(7).
+           05 COURSE-AVERAGE-5 PIC 9(3).
+
+      ****************************
+      *STUDENT FILE SORTED BY THE *
+      *      PROGRAM OF STUDY     *
+      ****************************
+       FD SORTED-STUDENT-FILE.
+       01 STUDENT-INPUT-SORTED.
+           05 STUDENT-NUMBER-SORTED        PIC 9(6).
+           05 TUITION-OWED-SORTED          PIC 9(4)V99.
+           05 STUDENT-NAME-SORTED          PIC X(40).
+           05 PROGRAM-OF-STUDY-SORTED      PIC X(6).
+
+           05 COURSE-CODE-1-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-1-SORTED PIC 9(3).
+           05 COURSE-CODE-2-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-2-SORTED PIC 9(3).
+           05 COURSE-CODE-3-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-3-SORTED PIC 9(3).
+           05 COURSE-CODE-4-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-4-SORTED PIC 9(3).
+           05 COURSE-CODE-5-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-5-SORTED PIC 9(3).
+
+      ****************************
+      *INPUT DATA OF PROHRAM FILE*
+      ****************************
+       COPY "program-table.dat".
+      ****************************
+      *       OUTPUT DATA        *
+      ****************************
+       FD RECORD-OUTPUT-FILE.
+       01 OUTPUT-LINE                PIC X(60).
+
+      ****************************
+      *   SORT WORK FILE RECORD  *
+      ****************************
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+           05 SORT-STUDENT-NUMBER        PIC 9(6).
+           05 SORT-TUITION-OWED          PIC 9(4)V99.
+           05 SORT-STUDENT-NAME          PIC X(40).
+           05 SORT-PROGRAM-OF-STUDY      PIC X(6).
+
+           05 SORT-COURSE-CODE-1    PIC X(7).
+           05 SORT-COURSE-AVERAGE-1 PIC 9(3).
+           05 SORT-COURSE-CODE-2    PIC X(7).
+           05 SORT-COURSE-AVERAGE-2 PIC 9(3).
+           05 SORT-COURSE-CODE-3    PIC X(7).
+           05 SORT-COURSE-AVERAGE-3 PIC 9(3).
+           05 SORT-COURSE-CODE-4    PIC X(7).
+           05 SORT-COURSE-AVERAGE-4 PIC 9(3).
+           05 SORT-COURSE-CODE-5    PIC X(7).
+           05 SORT-COURSE-AVERAGE-5 PIC 9(3).
+
+      *------------------ WORKING-STORAGE -----------------------
+
+       WORKING-STORAGE SECTION.
+       01 WS-FIELDS.
+           05 SUB-1                  PIC 9(2).
+           05 SUB-2                  PIC 9(2).
+           05 EOF-PRG-FLG            PIC X VALUE 'N'.
+           05 EOF-STU-FLG            PIC X VALUE 'N'.
+           05 FOUND-FLAG             PIC XXX VALUE 'NO'.
+           05 WS-AVERAGE             PIC 999V9.
+           05 WS-PROGRAM-BREAK       PIC X(6) VALUE SPACES.
+           05 WS-PROGRAM-NAME        PIC X(20).
+           05 WS-FIRST-RECORD-FLAG   PIC X VALUE 'Y'.
+
+      * upper bound (each dimension) of WS-STUDENT-RECORD-TABLE below --
+      * raise this (and the matching OCCURS clauses) together if the
+      * program catalog in PROGRAM.txt outgrows it.
+       01 WS-PROGRAM-TABLE-MAX          PIC 9(2) VALUE 40.
+
+       01 COLUMN-HEADER.
+           05 FILLER                 PIC X(7)  VALUE 'PROGRAM'.
+           05 FILLER                 PIC X(16) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE 'ENROLLMENT'.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X(3)  VALUE 'GPA'.
+
+       01 PROGRAM-SUMMARY-LINE.
+           05 SUMMARY-PROGRAM-NAME   PIC X(20).
+           05 FILLER                 PIC X(3)  VALUE SPACES.
+           05 SUMMARY-ENROLLMENT     PIC ZZZZ9.
+           05 FILLER                 PIC X(5)  VALUE SPACES.
+           05 SUMMARY-GPA            PIC ZZ9.9.
+
+       01 WS-STUDENT-RECORD-TABLE.
+         02 STUDENT-RECORD-LEVEL  OCCURS 40 TIMES.
+           05 PROGRAM-RECORD-LEVEL  OCCURS 40 TIMES.
+               10 PROGRAM-CODE-RECORD      PIC X(6).
+               10 PROGRAM-NAME-RECORD      PIC X(20).
+
+      ****************************
+      *  PER-PROGRAM ACCUMULATORS *
+      ****************************
+       01 WS-SUB-HEADCOUNT            PIC 9(5)   VALUE 0.
+       01 WS-SUB-AVERAGE-SUM          PIC 9(7)V9 VALUE 0.
+       01 WS-PROGRAM-COUNT            PIC 9(5)   VALUE 0.
+
+      *--------------------- PROCEDURE DIVISION ---------------------
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INITIATE-FILE.
+           MOVE 1 TO SUB-1.
+           PERFORM READ-PRGRAM-FILE UNTIL EOF-PRG-FLG = 'Y'.
+           PERFORM INITIATE-REPORT-HEADER.
+           PERFORM 200-PROCESS-RECORDS UNTIL EOF-STU-FLG = 'Y'.
+           PERFORM 900-FINISH-REPORT.
+
+       100-INITIATE-FILE.
+           OPEN INPUT PROGRAM-INPUT-FILE.
+           OPEN OUTPUT RECORD-OUTPUT-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-PROGRAM-OF-STUDY
+               USING STUDENT-INPUT-FILE
+               GIVING SORTED-STUDENT-FILE.
+           OPEN INPUT SORTED-STUDENT-FILE.
+
+      * read program file and load data to the table--work
+       READ-PRGRAM-FILE.
+           PERFORM LOAD-RTN
+               VARYING SUB-1 FROM 1 BY 1
+               UNTIL SUB-1 > WS-PROGRAM-TABLE-MAX
+                 AFTER SUB-2 FROM 1 BY 1
+                   UNTIL SUB-2 > WS-PROGRAM-TABLE-MAX
+                       OR EOF-PRG-FLG = 'Y'.
+           IF EOF-PRG-FLG NOT = 'Y'
+               DISPLAY "WARNING: PROGRAM.txt HAS MORE ENTRIES THAN "
+               DISPLAY "WS-STUDENT-RECORD-TABLE CAN HOLD -- RAISE "
+               DISPLAY "WS-PROGRAM-TABLE-MAX AND RERUN."
+           END-IF.
+       LOAD-RTN.
+           READ PROGRAM-INPUT-FILE
+               AT END MOVE "Y" TO EOF-PRG-FLG
+               NOT AT END
+                   MOVE PROGRAM-INPUT-TABLE
+                   TO PROGRAM-RECORD-LEVEL(SUB-1,SUB-2).
+
+       INITIATE-REPORT-HEADER.
+           MOVE COLUMN-HEADER TO OUTPUT-LINE.
+           DISPLAY OUTPUT-LINE.
+           WRITE OUTPUT-LINE BEFORE ADVANCING 1 LINE.
+
+       200-PROCESS-RECORDS.
+           READ SORTED-STUDENT-FILE
+               AT END
+                   MOVE 'Y' TO EOF-STU-FLG
+               NOT AT END
+                   CALL 'SUBPROG03' USING STUDENT-INPUT-SORTED,
+                       WS-AVERAGE
+                   PERFORM 300-ACCUMULATE-PROGRAM
+           END-READ.
+
+      * accumulate headcount/average, breaking on a change of program
+       300-ACCUMULATE-PROGRAM.
+           IF WS-FIRST-RECORD-FLAG = 'Y'
+               OR PROGRAM-OF-STUDY-SORTED NOT = WS-PROGRAM-BREAK
+               IF WS-FIRST-RECORD-FLAG = 'N'
+                   PERFORM 400-WRITE-PROGRAM-SUMMARY
+               END-IF
+               MOVE 'N' TO WS-FIRST-RECORD-FLAG
+               MOVE PROGRAM-OF-STUDY-SORTED TO WS-PROGRAM-BREAK
+           END-IF.
+           ADD 1 TO WS-SUB-HEADCOUNT.
+           ADD WS-AVERAGE TO WS-SUB-AVERAGE-SUM.
+
+      * write the summary line for the program just finished
+       400-WRITE-PROGRAM-SUMMARY.
+           PERFORM 500-GET-PROGRAM-NAME.
+           MOVE WS-PROGRAM-NAME TO SUMMARY-PROGRAM-NAME.
+           MOVE WS-SUB-HEADCOUNT TO SUMMARY-ENROLLMENT.
+           IF WS-SUB-HEADCOUNT > 0
+               COMPUTE SUMMARY-GPA ROUNDED =
+                   WS-SUB-AVERAGE-SUM / WS-SUB-HEADCOUNT
+           ELSE
+               MOVE 0 TO SUMMARY-GPA
+           END-IF.
+           MOVE PROGRAM-SUMMARY-LINE TO OUTPUT-LINE.
+           DISPLAY OUTPUT-LINE.
+           WRITE OUTPUT-LINE AFTER ADVANCING 1 LINE.
+
+           MOVE 0 TO WS-SUB-HEADCOUNT.
+           MOVE 0 TO WS-SUB-AVERAGE-SUM.
+           ADD 1 TO WS-PROGRAM-COUNT.
+
+      * Extrapolate Program Name, same table lookup as PROJECT03_3
+       500-GET-PROGRAM-NAME.
+           MOVE 'NO' TO FOUND-FLAG.
+           MOVE SPACES TO WS-PROGRAM-NAME.
+           PERFORM SEARCH-RTN
+               VARYING SUB-1 FROM 1 BY 1
+                   UNTIL FOUND-FLAG = 'YES'
+                   OR SUB-1 > WS-PROGRAM-TABLE-MAX
+                   AFTER SUB-2 FROM 1 BY 1
+                       UNTIL FOUND-FLAG = 'YES'
+                       OR SUB-2 > WS-PROGRAM-TABLE-MAX.
+
+       SEARCH-RTN.
+           MOVE 'NO' TO FOUND-FLAG.
+           IF WS-PROGRAM-BREAK = PROGRAM-CODE-RECORD(SUB-1,SUB-2)
+               MOVE 'YES' TO FOUND-FLAG
+               MOVE PROGRAM-NAME-RECORD(SUB-1,SUB-2) TO WS-PROGRAM-NAME
+           END-IF.
+
+       900-FINISH-REPORT.
+           IF WS-FIRST-RECORD-FLAG = 'N'
+               PERFORM 400-WRITE-PROGRAM-SUMMARY
+           END-IF.
+           CLOSE SORTED-STUDENT-FILE.
+           CLOSE PROGRAM-INPUT-FILE.
+           CLOSE RECORD-OUTPUT-FILE.
+           DISPLAY "PROGRAMS SUMMARIZED: " WS-PROGRAM-COUNT.
+           STOP RUN.
+
+       END PROGRAM project03g.
