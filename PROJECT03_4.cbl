@@ -0,0 +1,170 @@
+      ******************************************************************
+      * Author: Mingzi Xu
+      * Date: AUG.9.2026
+      * Purpose: project 03 - delinquent tuition collections report
+      * Tectonics: cobc
+      * Modification History:
+      *   AUG.9.2026 - Widened OUTPUT-LINE to match the widest line
+      *                record (COLUMN-HEADER, 70 bytes); it was
+      *                truncating the detail line's cents.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. project03d.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-INPUT-FILE
+           ASSIGN TO "..\STUFILE3.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-STUDENT-FILE
+           ASSIGN TO "..\SORTED_DELINQ_STUFILE3.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECORD-OUTPUT-FILE
+           ASSIGN TO "..\DELINQUENT_TUITION_RPT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+           ASSIGN TO "SORTWK1".
+       DATA DIVISION.
+       FILE SECTION.
+      ****************************
+      *INPUT DATA OF STUDENT FILE*
+      ****************************
+       FD STUDENT-INPUT-FILE.
+       01 STUDENT-INPUT.
+           05 STUDENT-NUMBER        PIC 9(6).
+           05 TUITION-OWED          PIC 9(4)V99.
+           05 STUDENT-NAME          PIC X(40).
+           05 PROGRAM-OF-STUDY      PIC X(6).
+
+           05 COURSE-CODE-1    PIC X(7).
+           05 COURSE-AVERAGE-1 PIC 9(3).
+           05 COURSE-CODE-2    PIC X(7).
+           05 COURSE-AVERAGE-2 PIC 9(3).
+           05 COURSE-CODE-3    PIC X(7).
+           05 COURSE-AVERAGE-3 PIC 9(3).
+           05 COURSE-CODE-4    PIC X(7).
+           05 COURSE-AVERAGE-4 PIC 9(3).
+           05 COURSE-CODE-5    PIC X(7).
+           05 COURSE-AVERAGE-5 PIC 9(3).
+
+      ****************************
+      *STUDENT FILE SORTED HIGHEST*
+      *  TUITION OWED FIRST       *
+      ****************************
+       FD SORTED-STUDENT-FILE.
+       01 STUDENT-INPUT-SORTED.
+           05 STUDENT-NUMBER-SORTED        PIC 9(6).
+           05 TUITION-OWED-SORTED          PIC 9(4)V99.
+           05 STUDENT-NAME-SORTED          PIC X(40).
+           05 PROGRAM-OF-STUDY-SORTED      PIC X(6).
+
+           05 COURSE-CODE-1-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-1-SORTED PIC 9(3).
+           05 COURSE-CODE-2-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-2-SORTED PIC 9(3).
+           05 COURSE-CODE-3-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-3-SORTED PIC 9(3).
+           05 COURSE-CODE-4-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-4-SORTED PIC 9(3).
+           05 COURSE-CODE-5-SORTED    PIC X(7).
+           05 COURSE-AVERAGE-5-SORTED PIC 9(3).
+
+      ****************************
+      *       OUTPUT DATA        *
+      ****************************
+       FD RECORD-OUTPUT-FILE.
+       01 OUTPUT-LINE                PIC X(70).
+
+      ****************************
+      *   SORT WORK FILE RECORD  *
+      ****************************
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+           05 SORT-STUDENT-NUMBER        PIC 9(6).
+           05 SORT-TUITION-OWED          PIC 9(4)V99.
+           05 SORT-STUDENT-NAME          PIC X(40).
+           05 SORT-PROGRAM-OF-STUDY      PIC X(6).
+
+           05 SORT-COURSE-CODE-1    PIC X(7).
+           05 SORT-COURSE-AVERAGE-1 PIC 9(3).
+           05 SORT-COURSE-CODE-2    PIC X(7).
+           05 SORT-COURSE-AVERAGE-2 PIC 9(3).
+           05 SORT-COURSE-CODE-3    PIC X(7).
+           05 SORT-COURSE-AVERAGE-3 PIC 9(3).
+           05 SORT-COURSE-CODE-4    PIC X(7).
+           05 SORT-COURSE-AVERAGE-4 PIC 9(3).
+           05 SORT-COURSE-CODE-5    PIC X(7).
+           05 SORT-COURSE-AVERAGE-5 PIC 9(3).
+
+      *------------------ WORKING-STORAGE -----------------------
+
+       WORKING-STORAGE SECTION.
+       01 WS-FIELDS.
+           05 EOF-STU-FLG            PIC X VALUE 'N'.
+
+      * Balance above which a student is considered delinquent --
+      * adjust this cutoff each term as the bursar's policy changes.
+       01 WS-CUTOFF-AMOUNT            PIC 9(4)V99 VALUE 500.00.
+
+       01 COLUMN-HEADER.
+           05 FILLER                 PIC X(14) VALUE 'STUDENT NUMBER'.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X(4)  VALUE 'NAME'.
+           05 FILLER                 PIC X(36) VALUE SPACES.
+           05 FILLER                 PIC X(12) VALUE 'TUITION OWED'.
+
+       01 DELINQUENT-RECORD-LINE.
+           05 STUDENT-NUMBER-REPORT  PIC 9(6).
+           05 FILLER                 PIC X(12) VALUE SPACES.
+           05 STUDENT-NAME-REPORT    PIC X(40).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 TUITION-OWED-REPORT    PIC $Z,ZZZ.99.
+
+       01 WS-DELINQUENT-COUNT         PIC 9(5) VALUE 0.
+
+      *--------------------- PROCEDURE DIVISION ---------------------
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INITIATE-FILE.
+           PERFORM 200-PROCESS-RECORDS UNTIL EOF-STU-FLG = 'Y'.
+           PERFORM 900-FINISH-REPORT.
+
+       100-INITIATE-FILE.
+           OPEN OUTPUT RECORD-OUTPUT-FILE.
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SORT-TUITION-OWED
+               USING STUDENT-INPUT-FILE
+               GIVING SORTED-STUDENT-FILE.
+           OPEN INPUT SORTED-STUDENT-FILE.
+           MOVE COLUMN-HEADER TO OUTPUT-LINE.
+           DISPLAY OUTPUT-LINE.
+           WRITE OUTPUT-LINE BEFORE ADVANCING 1 LINE.
+
+       200-PROCESS-RECORDS.
+           READ SORTED-STUDENT-FILE
+               AT END
+                   MOVE 'Y' TO EOF-STU-FLG
+               NOT AT END
+                   IF TUITION-OWED-SORTED > WS-CUTOFF-AMOUNT
+                       PERFORM 300-WRITE-DELINQUENT-RECORD
+                   END-IF
+           END-READ.
+
+       300-WRITE-DELINQUENT-RECORD.
+           MOVE STUDENT-NUMBER-SORTED TO STUDENT-NUMBER-REPORT.
+           MOVE STUDENT-NAME-SORTED TO STUDENT-NAME-REPORT.
+           MOVE TUITION-OWED-SORTED TO TUITION-OWED-REPORT.
+           MOVE DELINQUENT-RECORD-LINE TO OUTPUT-LINE.
+           DISPLAY OUTPUT-LINE.
+           WRITE OUTPUT-LINE AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-DELINQUENT-COUNT.
+
+       900-FINISH-REPORT.
+           CLOSE SORTED-STUDENT-FILE.
+           CLOSE RECORD-OUTPUT-FILE.
+           DISPLAY "DELINQUENT STUDENTS REPORTED: " WS-DELINQUENT-COUNT.
+           STOP RUN.
+
+       END PROGRAM project03d.
