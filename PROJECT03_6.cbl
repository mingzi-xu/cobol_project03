@@ -0,0 +1,253 @@
+      ******************************************************************
+      * Author: Mingzi Xu
+      * Date: AUG.9.2026
+      * Purpose: project 03 - per-course performance breakdown report
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. project03c.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-INPUT-FILE
+           ASSIGN TO "..\STUFILE3.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-COURSE-FILE
+           ASSIGN TO "..\SORTED_COURSE_STUFILE3.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECORD-OUTPUT-FILE
+           ASSIGN TO "..\COURSE_BREAKDOWN_RPT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+           ASSIGN TO "SORTWK1".
+       DATA DIVISION.
+       FILE SECTION.
+      ****************************
+      *INPUT DATA OF STUDENT FILE*
+      ****************************
+       FD STUDENT-INPUT-FILE.
+       01 STUDENT-INPUT.
+           05 STUDENT-NUMBER        PIC 9(6).
+           05 TUITION-OWED          PIC 9(4)V99.
+           05 STUDENT-NAME          PIC X(40).
+           05 PROGRAM-OF-STUDY      PIC X(6).
+
+           05 COURSE-CODE-1    PIC X(7).
+           05 COURSE-AVERAGE-1 PIC 9(3).
+           05 COURSE-CODE-2    PIC X(7).
+           05 COURSE-AVERAGE-2 PIC 9(3).
+           05 COURSE-CODE-3    PIC X(7).
+           05 COURSE-AVERAGE-3 PIC 9(3).
+           05 COURSE-CODE-4    PIC X(7).
+           05 COURSE-AVERAGE-4 PIC 9(3).
+           05 COURSE-CODE-5    PIC X(7).
+           05 COURSE-AVERAGE-5 PIC 9(3).
+
+      ****************************
+      * ONE ENROLLMENT PER COURSE *
+      *      SLOT, SORTED BY      *
+      *        COURSE CODE        *
+      ****************************
+       FD SORTED-COURSE-FILE.
+       01 COURSE-INPUT-SORTED.
+           05 COURSE-CODE-SORTED          PIC X(7).
+           05 STUDENT-NUMBER-SORTED       PIC 9(6).
+           05 STUDENT-NAME-SORTED         PIC X(40).
+           05 COURSE-AVERAGE-SORTED       PIC 9(3).
+
+      ****************************
+      *       OUTPUT DATA        *
+      ****************************
+       FD RECORD-OUTPUT-FILE.
+       01 OUTPUT-LINE                PIC X(66).
+
+      ****************************
+      *   SORT WORK FILE RECORD  *
+      ****************************
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+           05 SORT-COURSE-CODE            PIC X(7).
+           05 SORT-STUDENT-NUMBER         PIC 9(6).
+           05 SORT-STUDENT-NAME           PIC X(40).
+           05 SORT-COURSE-AVERAGE         PIC 9(3).
+
+      *------------------ WORKING-STORAGE -----------------------
+
+       WORKING-STORAGE SECTION.
+       01 WS-FIELDS.
+           05 EOF-STU-FLG            PIC X VALUE 'N'.
+           05 EOF-CRS-FLG            PIC X VALUE 'N'.
+           05 WS-COURSE-BREAK        PIC X(7) VALUE SPACES.
+           05 WS-FIRST-RECORD-FLAG   PIC X    VALUE 'Y'.
+
+       01 COURSE-HEADER-LINE.
+           05 FILLER                 PIC X(9)  VALUE '** COURSE'.
+           05 FILLER                 PIC X(1)  VALUE SPACES.
+           05 COURSE-HEADER-CODE     PIC X(7).
+           05 FILLER                 PIC X(3)  VALUE ' **'.
+
+       01 COLUMN-HEADER.
+           05 FILLER                 PIC X(14) VALUE 'STUDENT NUMBER'.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X(4)  VALUE 'NAME'.
+           05 FILLER                 PIC X(36) VALUE SPACES.
+           05 FILLER                 PIC X(7)  VALUE 'AVERAGE'.
+
+       01 COURSE-RECORD-LINE.
+           05 STUDENT-NUMBER-REPORT  PIC 9(6).
+           05 FILLER                 PIC X(12) VALUE SPACES.
+           05 STUDENT-NAME-REPORT    PIC X(40).
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 COURSE-AVERAGE-REPORT  PIC ZZ9.
+
+      ****************************
+      *  PER-COURSE ACCUMULATORS *
+      ****************************
+       01 WS-SUB-ENROLLMENT          PIC 9(5)   VALUE 0.
+       01 WS-SUB-AVERAGE-SUM         PIC 9(7)   VALUE 0.
+
+       01 COURSE-MEAN-LINE.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(9)  VALUE 'MEAN FOR '.
+           05 MEAN-COURSE-CODE       PIC X(7).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(9)  VALUE 'ENROLLED='.
+           05 MEAN-ENROLLMENT        PIC ZZZZ9.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(5)  VALUE 'MEAN='.
+           05 MEAN-COURSE-AVERAGE    PIC ZZ9.9.
+
+       01 WS-COURSE-COUNT             PIC 9(5) VALUE 0.
+
+      *--------------------- PROCEDURE DIVISION ---------------------
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INITIATE-FILE.
+           PERFORM 200-PROCESS-RECORDS UNTIL EOF-CRS-FLG = 'Y'.
+           PERFORM 900-FINISH-REPORT.
+
+       100-INITIATE-FILE.
+           OPEN OUTPUT RECORD-OUTPUT-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-COURSE-CODE
+               INPUT PROCEDURE IS 150-FLATTEN-COURSES
+               GIVING SORTED-COURSE-FILE.
+           OPEN INPUT SORTED-COURSE-FILE.
+
+      * break each student's five course slots into one sort record
+      * per course actually enrolled in
+       150-FLATTEN-COURSES.
+           OPEN INPUT STUDENT-INPUT-FILE.
+           PERFORM 160-READ-AND-RELEASE UNTIL EOF-STU-FLG = 'Y'.
+           CLOSE STUDENT-INPUT-FILE.
+
+       160-READ-AND-RELEASE.
+           READ STUDENT-INPUT-FILE
+               AT END
+                   MOVE 'Y' TO EOF-STU-FLG
+               NOT AT END
+                   PERFORM 170-RELEASE-COURSE-SLOTS
+           END-READ.
+
+       170-RELEASE-COURSE-SLOTS.
+           IF COURSE-CODE-1 NOT = SPACES
+               MOVE COURSE-CODE-1 TO SORT-COURSE-CODE
+               MOVE STUDENT-NUMBER TO SORT-STUDENT-NUMBER
+               MOVE STUDENT-NAME TO SORT-STUDENT-NAME
+               MOVE COURSE-AVERAGE-1 TO SORT-COURSE-AVERAGE
+               RELEASE SORT-RECORD
+           END-IF.
+           IF COURSE-CODE-2 NOT = SPACES
+               MOVE COURSE-CODE-2 TO SORT-COURSE-CODE
+               MOVE STUDENT-NUMBER TO SORT-STUDENT-NUMBER
+               MOVE STUDENT-NAME TO SORT-STUDENT-NAME
+               MOVE COURSE-AVERAGE-2 TO SORT-COURSE-AVERAGE
+               RELEASE SORT-RECORD
+           END-IF.
+           IF COURSE-CODE-3 NOT = SPACES
+               MOVE COURSE-CODE-3 TO SORT-COURSE-CODE
+               MOVE STUDENT-NUMBER TO SORT-STUDENT-NUMBER
+               MOVE STUDENT-NAME TO SORT-STUDENT-NAME
+               MOVE COURSE-AVERAGE-3 TO SORT-COURSE-AVERAGE
+               RELEASE SORT-RECORD
+           END-IF.
+           IF COURSE-CODE-4 NOT = SPACES
+               MOVE COURSE-CODE-4 TO SORT-COURSE-CODE
+               MOVE STUDENT-NUMBER TO SORT-STUDENT-NUMBER
+               MOVE STUDENT-NAME TO SORT-STUDENT-NAME
+               MOVE COURSE-AVERAGE-4 TO SORT-COURSE-AVERAGE
+               RELEASE SORT-RECORD
+           END-IF.
+           IF COURSE-CODE-5 NOT = SPACES
+               MOVE COURSE-CODE-5 TO SORT-COURSE-CODE
+               MOVE STUDENT-NUMBER TO SORT-STUDENT-NUMBER
+               MOVE STUDENT-NAME TO SORT-STUDENT-NAME
+               MOVE COURSE-AVERAGE-5 TO SORT-COURSE-AVERAGE
+               RELEASE SORT-RECORD
+           END-IF.
+
+       200-PROCESS-RECORDS.
+           READ SORTED-COURSE-FILE
+               AT END
+                   MOVE 'Y' TO EOF-CRS-FLG
+               NOT AT END
+                   PERFORM 300-WRITE-COURSE-RECORD
+           END-READ.
+
+      * load a detail line, breaking on a change of course code
+       300-WRITE-COURSE-RECORD.
+           IF WS-FIRST-RECORD-FLAG = 'Y'
+               OR COURSE-CODE-SORTED NOT = WS-COURSE-BREAK
+               IF WS-FIRST-RECORD-FLAG = 'N'
+                   PERFORM 400-WRITE-COURSE-MEAN
+               END-IF
+               MOVE 'N' TO WS-FIRST-RECORD-FLAG
+               MOVE COURSE-CODE-SORTED TO WS-COURSE-BREAK
+               MOVE COURSE-CODE-SORTED TO COURSE-HEADER-CODE
+               MOVE COURSE-HEADER-LINE TO OUTPUT-LINE
+               DISPLAY OUTPUT-LINE
+               WRITE OUTPUT-LINE AFTER ADVANCING 2 LINE
+               MOVE COLUMN-HEADER TO OUTPUT-LINE
+               DISPLAY OUTPUT-LINE
+               WRITE OUTPUT-LINE AFTER ADVANCING 1 LINE
+           END-IF.
+           MOVE STUDENT-NUMBER-SORTED TO STUDENT-NUMBER-REPORT.
+           MOVE STUDENT-NAME-SORTED TO STUDENT-NAME-REPORT.
+           MOVE COURSE-AVERAGE-SORTED TO COURSE-AVERAGE-REPORT.
+           MOVE COURSE-RECORD-LINE TO OUTPUT-LINE.
+           DISPLAY OUTPUT-LINE.
+           WRITE OUTPUT-LINE AFTER ADVANCING 1 LINE.
+
+           ADD 1 TO WS-SUB-ENROLLMENT.
+           ADD COURSE-AVERAGE-SORTED TO WS-SUB-AVERAGE-SUM.
+           ADD 1 TO WS-COURSE-COUNT.
+
+      * write the per-course mean line for the course just finished
+       400-WRITE-COURSE-MEAN.
+           MOVE WS-COURSE-BREAK TO MEAN-COURSE-CODE.
+           MOVE WS-SUB-ENROLLMENT TO MEAN-ENROLLMENT.
+           IF WS-SUB-ENROLLMENT > 0
+               COMPUTE MEAN-COURSE-AVERAGE ROUNDED =
+                   WS-SUB-AVERAGE-SUM / WS-SUB-ENROLLMENT
+           ELSE
+               MOVE 0 TO MEAN-COURSE-AVERAGE
+           END-IF.
+           MOVE COURSE-MEAN-LINE TO OUTPUT-LINE.
+           DISPLAY OUTPUT-LINE.
+           WRITE OUTPUT-LINE AFTER ADVANCING 1 LINE.
+
+           MOVE 0 TO WS-SUB-ENROLLMENT.
+           MOVE 0 TO WS-SUB-AVERAGE-SUM.
+
+       900-FINISH-REPORT.
+           IF WS-FIRST-RECORD-FLAG = 'N'
+               PERFORM 400-WRITE-COURSE-MEAN
+           END-IF.
+           CLOSE SORTED-COURSE-FILE.
+           CLOSE RECORD-OUTPUT-FILE.
+           DISPLAY "COURSE ENROLLMENT LINES REPORTED: " WS-COURSE-COUNT.
+           STOP RUN.
+
+       END PROGRAM project03c.
